@@ -0,0 +1,10 @@
+      *> One summary line per tolerance studied by the batch driver.
+      *> Separator fields are named (not FILLER) and set once after
+      *> OPEN so the record never carries NUL bytes into a
+      *> LINE SEQUENTIAL WRITE (GnuCOBOL rejects those, status 71).
+       01 SUMMARY-RECORD.
+           05 SUMM-EPSILON            PIC 9V9(18).
+           05 SUMM-SEP-1              PIC X(1).
+           05 SUMM-N                  PIC 9(9).
+           05 SUMM-SEP-2              PIC X(1).
+           05 SUMM-VALUE              PIC 9.9(18).
