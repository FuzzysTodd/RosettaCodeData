@@ -0,0 +1,15 @@
+      *> Restart checkpoint for the Taylor-series loop in EULERCLC.
+      *> Holds the loop state as of the last checkpoint interval so
+      *> a rerun after an abend/cancel resumes instead of starting
+      *> over from N=2, FACT=1, E=2.0.
+      *> Separator fields are named (not FILLER) and set once after
+      *> OPEN so the record never carries NUL bytes into a
+      *> LINE SEQUENTIAL WRITE (GnuCOBOL rejects those, status 71).
+       01 CHECKPOINT-RECORD.
+           05 CKPT-N                  PIC 9(9).
+           05 CKPT-SEP-1              PIC X(1).
+           05 CKPT-FACT               PIC 9(20).
+           05 CKPT-SEP-2              PIC X(1).
+           05 CKPT-E0                 PIC 9V9(18).
+           05 CKPT-SEP-3              PIC X(1).
+           05 CKPT-E                  PIC 9V9(18).
