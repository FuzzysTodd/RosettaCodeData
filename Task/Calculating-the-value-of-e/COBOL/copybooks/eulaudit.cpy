@@ -0,0 +1,19 @@
+      *> One row per EULER execution: when it ran, with what
+      *> tolerance, where it converged, and how it ended.
+      *> Separator fields are named (not FILLER) and set once after
+      *> OPEN so the record never carries NUL bytes into a
+      *> LINE SEQUENTIAL WRITE (GnuCOBOL rejects those, status 71).
+      *> AUDIT-EPSILON carries SIGN IS LEADING SEPARATE CHARACTER so a
+      *> rejected run's negative EPSILON shows a readable minus sign
+      *> instead of a zone-overpunched, corrupted last digit.
+       01 AUDIT-RECORD.
+           05 AUDIT-TIMESTAMP         PIC 9(14).
+           05 AUDIT-SEP-1             PIC X(1).
+           05 AUDIT-EPSILON           PIC S9V9(18)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 AUDIT-SEP-2             PIC X(1).
+           05 AUDIT-N                 PIC 9(9).
+           05 AUDIT-SEP-3             PIC X(1).
+           05 AUDIT-VALUE             PIC 9.9(18).
+           05 AUDIT-SEP-4             PIC X(1).
+           05 AUDIT-STATUS            PIC XX.
