@@ -0,0 +1,11 @@
+      *> Parameter card for EULER and its batch driver.
+      *> 80-byte card image; fields are plain decimal text so
+      *> operations can punch/edit a new tolerance without a
+      *> recompile. Converted to numeric via FUNCTION NUMVAL-F, which
+      *> (unlike NUMVAL) understands scientific notation such as the
+      *> "1.0E-15" style tolerances this program is normally run with.
+       01 PARM-CARD.
+           05 PARM-EPSILON            PIC X(18).
+           05 PARM-MAX-N              PIC 9(9).
+           05 PARM-RECON-THRESHOLD    PIC X(18).
+           05 FILLER                  PIC X(35).
