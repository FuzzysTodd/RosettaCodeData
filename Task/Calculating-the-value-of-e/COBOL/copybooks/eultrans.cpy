@@ -0,0 +1,5 @@
+      *> Batch-driver transaction input: one EPSILON tolerance per
+      *> card image, same text layout as PARM-EPSILON.
+       01 TRANS-RECORD.
+           05 TRANS-EPSILON           PIC X(18).
+           05 FILLER                  PIC X(62).
