@@ -0,0 +1,11 @@
+      *> Structured result record other batch programs can FD/read
+      *> directly instead of scraping the sysout DISPLAY line.
+      *> Separator fields are named (not FILLER) and set once after
+      *> OPEN so the record never carries NUL bytes into a
+      *> LINE SEQUENTIAL WRITE (GnuCOBOL rejects those, status 71).
+       01 RESULT-OUT-RECORD.
+           05 RSLT-EPSILON            PIC 9V9(18).
+           05 RSLT-SEP-1              PIC X(1).
+           05 RSLT-N                  PIC 9(9).
+           05 RSLT-SEP-2              PIC X(1).
+           05 RSLT-VALUE              PIC 9.9(18).
