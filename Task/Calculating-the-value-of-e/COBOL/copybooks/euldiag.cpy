@@ -0,0 +1,29 @@
+      *> Shared diagnostic/reject record: FACT overflow (req 002),
+      *> bad EPSILON/MAX-N input (req 007), non-convergence within
+      *> MAX-N, and method discrepancies (req 004) all land here so
+      *> ops has one place to look.
+      *> Separator fields are named (not FILLER) and set once after
+      *> OPEN so the record never carries NUL bytes into a
+      *> LINE SEQUENTIAL WRITE (GnuCOBOL rejects those, status 71).
+      *> DIAG-EPSILON always holds the run's own tolerance; DIAG-TYPE
+      *> 'RECON' additionally carries the Taylor/limit discrepancy in
+      *> DIAG-DISCREPANCY so the two magnitudes are never conflated
+      *> under one field name.
+      *> DIAG-EPSILON and DIAG-DISCREPANCY carry SIGN IS LEADING
+      *> SEPARATE CHARACTER - a plain PIC S9V9(18) DISPLAY encodes a
+      *> negative sign as a zone overpunch on the last digit, which
+      *> reads as a corrupted, non-numeric character rather than a
+      *> minus sign; a rejected run's actual negative EPSILON has to
+      *> be readable here, not just "signed" in theory.
+       01 DIAG-RECORD.
+           05 DIAG-TYPE               PIC X(8).
+           05 DIAG-SEP-1              PIC X(1).
+           05 DIAG-EPSILON            PIC S9V9(18)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 DIAG-SEP-2              PIC X(1).
+           05 DIAG-N                  PIC 9(9).
+           05 DIAG-SEP-3              PIC X(1).
+           05 DIAG-DISCREPANCY        PIC S9V9(18)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 DIAG-SEP-4              PIC X(1).
+           05 DIAG-MESSAGE            PIC X(52).
