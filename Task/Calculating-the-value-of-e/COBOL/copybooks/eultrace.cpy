@@ -0,0 +1,12 @@
+      *> One record per term of the Taylor-series loop in EULERCLC.
+      *> Separator fields are named (not FILLER) and set once after
+      *> OPEN so the record never carries NUL bytes into a
+      *> LINE SEQUENTIAL WRITE (GnuCOBOL rejects those, status 71).
+       01 TRACE-RECORD.
+           05 TRACE-N                 PIC 9(9).
+           05 TRACE-SEP-1             PIC X(1).
+           05 TRACE-FACT              PIC 9(20).
+           05 TRACE-SEP-2             PIC X(1).
+           05 TRACE-E                 PIC 9V9(18).
+           05 TRACE-SEP-3             PIC X(1).
+           05 TRACE-DELTA             PIC 9V9(18).
