@@ -0,0 +1,143 @@
+       >>SOURCE FORMAT IS FIXED
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EULERDRV.
+      *> Batch driver: runs the Taylor-series convergence (EULERCLC)
+      *> once per EPSILON tolerance in EULTRANS and writes one summary
+      *> line per tolerance to EULSUMM, so ops can study how N and the
+      *> converged value move as the tolerance tightens without
+      *> resubmitting EULER by hand for each value.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "EULTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT SUMMARY-FILE ASSIGN TO "EULSUMM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMM-STATUS.
+      *> Bad-tolerance reject records (req 007's rationale applies to
+      *> a transaction card the same as it does to EULER's own
+      *> parameter card): same shared dataset EULER writes to.
+           SELECT DIAG-FILE ASSIGN TO "EULDIAG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DIAG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       COPY "eultrans.cpy".
+       FD  SUMMARY-FILE.
+       COPY "eulsumm.cpy".
+       FD  DIAG-FILE.
+       COPY "euldiag.cpy".
+       WORKING-STORAGE SECTION.
+           01 WS-TRANS-STATUS PIC XX.
+           01 WS-SUMM-STATUS PIC XX.
+           01 WS-DIAG-STATUS PIC XX.
+           01 WS-EOF-FLAG PIC X VALUE 'N'.
+           01 WS-EPSILON USAGE COMPUTATIONAL-2.
+           01 WS-MAX-N USAGE UNSIGNED-INT VALUE 1000000.
+           01 WS-TRACE-FLAG PIC X VALUE 'N'.
+           01 WS-CHECKPOINT-FLAG PIC X VALUE 'N'.
+           01 WS-RESULT-N USAGE UNSIGNED-INT.
+           01 WS-RESULT-FACT USAGE BINARY-DOUBLE UNSIGNED.
+           01 WS-RESULT-E USAGE COMPUTATIONAL-2.
+           01 WS-RESULT-STATUS PIC XX.
+           01 WS-EPSILON-VALID PIC X.
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           OPEN INPUT TRANS-FILE
+           OPEN OUTPUT SUMMARY-FILE
+           MOVE SPACE TO SUMM-SEP-1
+           MOVE SPACE TO SUMM-SEP-2
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ TRANS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM RUN-ONE-TOLERANCE
+               END-READ
+           END-PERFORM
+           CLOSE TRANS-FILE
+           CLOSE SUMMARY-FILE
+           STOP RUN.
+
+      *> One transaction card in, one summary line out: convert the
+      *> card-image tolerance, validate it the same way EULER
+      *> validates its own parameter card, run the shared convergence
+      *> logic, and record where it landed. FUNCTION NUMVAL-F (not
+      *> NUMVAL) is required because TRANS-EPSILON is normally punched
+      *> in the "1.0E-15" scientific-notation style.
+       RUN-ONE-TOLERANCE.
+           COMPUTE WS-EPSILON = FUNCTION NUMVAL-F(TRANS-EPSILON)
+           PERFORM VALIDATE-EPSILON
+           IF WS-EPSILON-VALID = 'Y'
+               CALL 'EULERCLC' USING WS-EPSILON WS-MAX-N WS-TRACE-FLAG
+                   WS-CHECKPOINT-FLAG WS-RESULT-N WS-RESULT-FACT
+                   WS-RESULT-E WS-RESULT-STATUS
+               END-CALL
+      *> Mirror EULER's own status gate: a '02' (FACT overflow,
+      *> already diagnosed by EULERCLC) or '04' (truncated, MAX-N hit
+      *> before convergence) run has nothing usable in WS-RESULT-E and
+      *> must not land in EULSUMM looking like a normal result.
+               IF WS-RESULT-STATUS = '00'
+                   COMPUTE SUMM-EPSILON ROUNDED = WS-EPSILON
+                   MOVE WS-RESULT-N TO SUMM-N
+                   MOVE WS-RESULT-E TO SUMM-VALUE
+                   WRITE SUMMARY-RECORD
+               ELSE
+                   IF WS-RESULT-STATUS = '04'
+                       PERFORM WRITE-TRUNCATED-DIAGNOSTIC
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> Same non-convergence case as EULER's WRITE-TRUNCATED-
+      *> DIAGNOSTIC: EULERCLC hit MAX-N before the delta dropped below
+      *> WS-EPSILON, so WS-RESULT-E is a truncated partial sum.
+       WRITE-TRUNCATED-DIAGNOSTIC.
+           OPEN EXTEND DIAG-FILE
+           IF WS-DIAG-STATUS = '35'
+               OPEN OUTPUT DIAG-FILE
+           END-IF
+           MOVE SPACE TO DIAG-SEP-1
+           MOVE SPACE TO DIAG-SEP-2
+           MOVE SPACE TO DIAG-SEP-3
+           MOVE SPACE TO DIAG-SEP-4
+           MOVE 'TRUNC' TO DIAG-TYPE
+           COMPUTE DIAG-EPSILON ROUNDED = WS-EPSILON
+           MOVE WS-RESULT-N TO DIAG-N
+           MOVE 0.0 TO DIAG-DISCREPANCY
+           MOVE 'Did not converge within MAX-N terms; card rejected'
+               TO DIAG-MESSAGE
+           WRITE DIAG-RECORD
+           CLOSE DIAG-FILE.
+
+      *> Same sane-tolerance rule as EULER's VALIDATE-EPSILON (req
+      *> 007): a transaction card outside (0, 0.1] can never satisfy
+      *> the convergence test and would otherwise run EULERCLC with a
+      *> meaningless tolerance, producing a EULSUMM row that doesn't
+      *> correspond to anything that was actually asked for.
+       VALIDATE-EPSILON.
+           MOVE 'Y' TO WS-EPSILON-VALID
+           IF WS-EPSILON <= 0 OR WS-EPSILON > 0.1
+               MOVE 'N' TO WS-EPSILON-VALID
+               PERFORM WRITE-BADEPS-DIAGNOSTIC
+           END-IF.
+
+       WRITE-BADEPS-DIAGNOSTIC.
+           OPEN EXTEND DIAG-FILE
+           IF WS-DIAG-STATUS = '35'
+               OPEN OUTPUT DIAG-FILE
+           END-IF
+           MOVE SPACE TO DIAG-SEP-1
+           MOVE SPACE TO DIAG-SEP-2
+           MOVE SPACE TO DIAG-SEP-3
+           MOVE SPACE TO DIAG-SEP-4
+           MOVE 'BADEPS' TO DIAG-TYPE
+           COMPUTE DIAG-EPSILON ROUNDED = WS-EPSILON
+           MOVE 0 TO DIAG-N
+           MOVE 0.0 TO DIAG-DISCREPANCY
+           MOVE 'EPSILON outside sane range (0, 0.1]; card rejected'
+               TO DIAG-MESSAGE
+           WRITE DIAG-RECORD
+           CLOSE DIAG-FILE.
