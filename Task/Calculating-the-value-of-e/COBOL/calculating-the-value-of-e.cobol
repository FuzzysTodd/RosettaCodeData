@@ -1,25 +1,427 @@
        >>SOURCE FORMAT IS FIXED
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EULER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Parameter card: lets operations hand EULER a new EPSILON
+      *> and MAX-N for a run without a recompile. Missing file
+      *> (status 35) just means "use the built-in default".
+           SELECT PARM-FILE ASSIGN TO "EULPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+      *> Diagnostic/reject records: bad EPSILON/MAX-N input (req 007)
+      *> and non-convergence within MAX-N land here. FACT-overflow
+      *> diagnostics (req 002) are now written by EULERCLC, which owns
+      *> the convergence loop (req 003).
+           SELECT DIAG-FILE ASSIGN TO "EULDIAG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DIAG-STATUS.
+      *> Structured result record: EPSILON, terminal N, and
+      *> RESULT-VALUE, so other batch programs can FD/read the
+      *> computed e directly instead of scraping the sysout DISPLAY.
+           SELECT RESULT-FILE ASSIGN TO "EULRSLT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RSLT-STATUS.
+      *> Printed job deliverable (req 008): a paginated report with a
+      *> run date/time header and a page footer, in place of a bare
+      *> sysout DISPLAY line, so this can be handed to someone outside
+      *> the shop.
+           SELECT PRINT-FILE ASSIGN TO "EULRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+      *> Audit trail (req 009): one row per execution, valid or
+      *> rejected, so a bad downstream value of e can be traced back to
+      *> exactly which run produced it and with what tolerance.
+           SELECT AUDIT-FILE ASSIGN TO "EULAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       COPY "eulparm.cpy".
+       FD  DIAG-FILE.
+       COPY "euldiag.cpy".
+       FD  RESULT-FILE.
+       COPY "eulrslt.cpy".
+       FD  PRINT-FILE
+           REPORT IS E-REPORT.
+       FD  AUDIT-FILE.
+       COPY "eulaudit.cpy".
        WORKING-STORAGE SECTION.
            01 EPSILON USAGE COMPUTATIONAL-2 VALUE 1.0E-15.
            01 FACT USAGE BINARY-DOUBLE UNSIGNED VALUE 1.
-           01 N USAGE BINARY-INT UNSIGNED.
+           01 N USAGE UNSIGNED-INT.
            01 E USAGE COMPUTATIONAL-2 VALUE 2.0.
-           01 E0 USAGE COMPUTATIONAL-2 value 0.0.
+           01 WS-MAX-N USAGE UNSIGNED-INT VALUE 1000000.
+           01 WS-PARM-STATUS PIC XX.
+           01 WS-DIAG-STATUS PIC XX.
+           01 WS-TRACE-FLAG PIC X VALUE 'Y'.
+      *> Restart checkpoint (req 006): EULERCLC writes N/FACT/E0/E to
+      *> EULCKPT every few terms and reads it back at startup so a run
+      *> interrupted mid-loop resumes instead of starting over.
+           01 WS-CHECKPOINT-FLAG PIC X VALUE 'Y'.
+           01 WS-CALC-STATUS PIC XX.
+           01 WS-MAX-N-VALID PIC X VALUE 'Y'.
+      *> EULERLIM only has to get close enough to e for RECONCILE-
+      *> METHODS to judge the Taylor series sane - it is not the
+      *> number being reported. Chasing it to the run's own EPSILON
+      *> (which can be 1.0E-15) made every run pay several seconds for
+      *> a cross-check that didn't need that precision: the limit
+      *> method's delta-based stopping rule needs roughly N=157,000
+      *> terms to settle at EPSILON=1.0E-15 but only about N=36,000 to
+      *> get within 4.0E-5 of e (comfortably under the 1.0E-4 default
+      *> RECON-THRESHOLD), so the convergence target passed to
+      *> EULERLIM is fixed here rather than tied to the run's EPSILON.
+           01 WS-LIM-EPSILON USAGE COMPUTATIONAL-2 VALUE 1.0E-9.
+      *> EULERLIM needs roughly 36,000 terms to reach WS-LIM-EPSILON
+      *> (see above) - far more than the Taylor series (EULERCLC) ever
+      *> needs - so it gets its own MAX-N rather than sharing the
+      *> operator-tunable WS-MAX-N, which is sized for EULERCLC's loop
+      *> and could otherwise starve the cross-check (e.g. an operator
+      *> lowering WS-MAX-N to bound a Taylor-series run would also cut
+      *> off EULERLIM before it ever gets close to e).
+           01 WS-LIM-MAX-N USAGE UNSIGNED-INT VALUE 1000000.
+      *> The limit method's delta-based stopping rule settles well
+      *> before LIM-E is as close to e as the Taylor series gets for
+      *> the same EPSILON, so the two methods routinely differ by more
+      *> than EPSILON itself; the default threshold is set accordingly
+      *> and is wide enough that only a genuine problem (not the
+      *> expected gap between the two methods) trips a diagnostic.
+           01 WS-RECON-THRESHOLD USAGE COMPUTATIONAL-2 VALUE 1.0E-4.
+           01 WS-LIM-N USAGE UNSIGNED-INT.
+           01 WS-LIM-E USAGE COMPUTATIONAL-2.
+           01 WS-LIM-STATUS PIC XX.
+           01 WS-DISCREPANCY USAGE COMPUTATIONAL-2.
+           01 WS-RSLT-STATUS PIC XX.
+           01 WS-EPSILON-VALID PIC X VALUE 'Y'.
+           01 WS-PRINT-STATUS PIC XX.
+           01 WS-AUDIT-STATUS PIC XX.
+           01 WS-RUN-STATUS PIC XX VALUE '00'.
+           01 WS-CURRENT-DATE PIC X(21).
+           01 WS-RUN-DATE.
+              03 WS-RUN-YYYY PIC 9(4).
+              03 FILLER PIC X VALUE '-'.
+              03 WS-RUN-MM PIC 9(2).
+              03 FILLER PIC X VALUE '-'.
+              03 WS-RUN-DD PIC 9(2).
+           01 WS-RUN-TIME.
+              03 WS-RUN-HH PIC 9(2).
+              03 FILLER PIC X VALUE ':'.
+              03 WS-RUN-MIN PIC 9(2).
+              03 FILLER PIC X VALUE ':'.
+              03 WS-RUN-SS PIC 9(2).
            01 RESULT-MESSAGE.
               03 FILLER PIC X(4) VALUE 'e = '.
               03 RESULT-VALUE PIC 9.9(18) USAGE DISPLAY.
+      *> Report Writer's SOURCE clause reads a field's raw value and
+      *> ignores ROUNDED even when added directly to the clause, so
+      *> EPSILON is rounded into this field before GENERATE instead.
+           01 WS-RPT-EPSILON PIC 9.9(18) USAGE DISPLAY.
+       REPORT SECTION.
+       RD  E-REPORT
+           PAGE LIMIT 60 LINES
+           FIRST DETAIL 10
+           LAST DETAIL 54
+           FOOTING 56.
+       01  RPT-HEADING TYPE PAGE HEADING.
+           02 LINE 1.
+              03 COLUMN 1 PIC X(28) VALUE
+                 'EULER - VALUE OF E REPORT'.
+           02 LINE 3.
+              03 COLUMN 1 PIC X(10) VALUE 'RUN DATE:'.
+              03 COLUMN 12 PIC X(10) SOURCE WS-RUN-DATE.
+              03 COLUMN 25 PIC X(10) VALUE 'RUN TIME:'.
+              03 COLUMN 36 PIC X(8) SOURCE WS-RUN-TIME.
+           02 LINE 5.
+              03 COLUMN 1 PIC X(10) VALUE 'EPSILON:'.
+              03 COLUMN 12 PIC 9.9(18) SOURCE WS-RPT-EPSILON.
+       01  RPT-DETAIL TYPE DETAIL LINE 10.
+           03 COLUMN 1 PIC X(20) VALUE 'TERMS TO CONVERGE:'.
+           03 COLUMN 22 PIC Z(8)9 SOURCE N.
+           03 COLUMN 35 PIC X(13) VALUE 'VALUE OF E:'.
+           03 COLUMN 48 PIC 9.9(18) SOURCE RESULT-VALUE.
+       01  RPT-FOOTING TYPE PAGE FOOTING LINE 56.
+           03 COLUMN 1 PIC X(6) VALUE 'PAGE:'.
+           03 COLUMN 8 PIC ZZZ9 SOURCE PAGE-COUNTER.
        PROCEDURE DIVISION.
        MAIN SECTION.
-           PERFORM
-              VARYING N FROM 2 BY 1
-              UNTIL FUNCTION ABS(E - E0) < EPSILON
-              MOVE E TO E0
-              COMPUTE FACT = FACT * N
-              COMPUTE E = E + 1.0 / FACT
-           END-PERFORM.
-           MOVE E TO RESULT-VALUE.
-           DISPLAY RESULT-MESSAGE.
-           STOP RUN.
\ No newline at end of file
+           PERFORM CAPTURE-RUN-TIMESTAMP.
+           PERFORM INITIALIZE-PARAMETERS.
+           PERFORM VALIDATE-EPSILON.
+           PERFORM VALIDATE-MAX-N.
+           IF WS-EPSILON-VALID = 'Y' AND WS-MAX-N-VALID = 'Y'
+      *> The Taylor-series convergence loop (trace, overflow guard,
+      *> restart checkpoint) lives in EULERCLC so EULER and the batch
+      *> driver EULERDRV share one implementation (req 003).
+               CALL 'EULERCLC' USING EPSILON WS-MAX-N WS-TRACE-FLAG
+                   WS-CHECKPOINT-FLAG N FACT E WS-CALC-STATUS
+               END-CALL
+               MOVE WS-CALC-STATUS TO WS-RUN-STATUS
+      *> A non-'00' status means FACT overflowed or N hit MAX-N before
+      *> the loop converged; E is not a usable value of e, so it must
+      *> not reach the sysout DISPLAY, EULRSLT, or the printed report.
+      *> EULERCLC already wrote an OVERFLOW diagnostic for status '02';
+      *> a truncated ('04') run gets one here since nothing else would
+      *> flag it.
+               IF WS-CALC-STATUS = '00'
+      *> Cross-check the Taylor-series result against the (1+1/n)^n
+      *> limit definition (EULERLIM) before trusting RESULT-VALUE.
+                   CALL 'EULERLIM' USING WS-LIM-EPSILON WS-LIM-MAX-N
+                       WS-LIM-N WS-LIM-E WS-LIM-STATUS
+                   END-CALL
+      *> A non-'00' WS-LIM-STATUS means EULERLIM hit WS-LIM-MAX-N
+      *> before its own delta-based stopping rule converged, so
+      *> WS-LIM-E is a truncated partial value - comparing it against
+      *> E would mistake EULERLIM's own non-convergence for a real
+      *> Taylor/limit discrepancy.
+                   IF WS-LIM-STATUS = '00'
+                       PERFORM RECONCILE-METHODS
+                   ELSE
+                       PERFORM WRITE-LIM-TRUNCATED-DIAGNOSTIC
+                   END-IF
+                   MOVE E TO RESULT-VALUE
+                   DISPLAY RESULT-MESSAGE
+                   PERFORM WRITE-RESULT-RECORD
+                   PERFORM WRITE-REPORT
+               ELSE
+                   IF WS-CALC-STATUS = '04'
+                       PERFORM WRITE-TRUNCATED-DIAGNOSTIC
+                   END-IF
+               END-IF
+           ELSE
+               IF WS-EPSILON-VALID NOT = 'Y'
+                   MOVE '07' TO WS-RUN-STATUS
+               ELSE
+                   MOVE '08' TO WS-RUN-STATUS
+               END-IF
+               MOVE 0 TO N
+               MOVE 0.0 TO E
+           END-IF.
+           PERFORM WRITE-AUDIT-RECORD.
+           STOP RUN.
+
+      *> Run date/time, captured once so the report header and the
+      *> audit record agree on when this execution happened.
+       CAPTURE-RUN-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE(1:4) TO WS-RUN-YYYY
+           MOVE WS-CURRENT-DATE(5:2) TO WS-RUN-MM
+           MOVE WS-CURRENT-DATE(7:2) TO WS-RUN-DD
+           MOVE WS-CURRENT-DATE(9:2) TO WS-RUN-HH
+           MOVE WS-CURRENT-DATE(11:2) TO WS-RUN-MIN
+           MOVE WS-CURRENT-DATE(13:2) TO WS-RUN-SS.
+
+      *> Printed job deliverable: run date/time, EPSILON, terms to
+      *> converge, and the computed value of e, paginated through
+      *> Report Writer instead of a bare sysout DISPLAY line.
+       WRITE-REPORT.
+           COMPUTE WS-RPT-EPSILON ROUNDED = EPSILON
+           OPEN OUTPUT PRINT-FILE
+           INITIATE E-REPORT
+           GENERATE RPT-DETAIL
+           TERMINATE E-REPORT
+           CLOSE PRINT-FILE.
+
+      *> One row per execution - valid or rejected - so a bad value of
+      *> e seen downstream can be traced back to exactly which run
+      *> produced it and with what tolerance.
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACE TO AUDIT-SEP-1
+           MOVE SPACE TO AUDIT-SEP-2
+           MOVE SPACE TO AUDIT-SEP-3
+           MOVE SPACE TO AUDIT-SEP-4
+           MOVE WS-CURRENT-DATE(1:14) TO AUDIT-TIMESTAMP
+           COMPUTE AUDIT-EPSILON ROUNDED = EPSILON
+           MOVE N TO AUDIT-N
+           MOVE E TO AUDIT-VALUE
+           MOVE WS-RUN-STATUS TO AUDIT-STATUS
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+      *> EPSILON has to be a sane positive tolerance before the
+      *> convergence loop starts: zero or negative would never satisfy
+      *> FUNCTION ABS(E - E0) < EPSILON, and anything looser than 0.1
+      *> isn't a tolerance anyone would run EULER for. Reject bad
+      *> input to EULDIAG instead of letting N run until it overflows
+      *> UNSIGNED-INT with nothing to show for it.
+       VALIDATE-EPSILON.
+           MOVE 'Y' TO WS-EPSILON-VALID
+           IF EPSILON <= 0 OR EPSILON > 0.1
+               MOVE 'N' TO WS-EPSILON-VALID
+               PERFORM WRITE-BADEPS-DIAGNOSTIC
+           END-IF.
+
+       WRITE-BADEPS-DIAGNOSTIC.
+           OPEN EXTEND DIAG-FILE
+           IF WS-DIAG-STATUS = '35'
+               OPEN OUTPUT DIAG-FILE
+           END-IF
+           MOVE SPACE TO DIAG-SEP-1
+           MOVE SPACE TO DIAG-SEP-2
+           MOVE SPACE TO DIAG-SEP-3
+           MOVE SPACE TO DIAG-SEP-4
+           MOVE 'BADEPS' TO DIAG-TYPE
+           COMPUTE DIAG-EPSILON ROUNDED = EPSILON
+           MOVE 0 TO DIAG-N
+           MOVE 0.0 TO DIAG-DISCREPANCY
+           MOVE 'EPSILON outside sane range (0, 0.1]; run rejected'
+               TO DIAG-MESSAGE
+           WRITE DIAG-RECORD
+           CLOSE DIAG-FILE.
+
+      *> MAX-N has to leave room for the Taylor series to actually
+      *> converge: direct-call testing of EULERCLC shows it never
+      *> needs more than 18 terms for any EPSILON VALIDATE-EPSILON
+      *> accepts (COMP-2 runs out of resolution to add a smaller term
+      *> well before FACT overflows at N=21), so a MAX-N below that
+      *> range can only mean a punched-card typo, not a deliberate
+      *> choice - reject it the same way a bad EPSILON is rejected
+      *> rather than silently handing back a truncated, non-converged
+      *> E.
+       VALIDATE-MAX-N.
+           MOVE 'Y' TO WS-MAX-N-VALID
+           IF WS-MAX-N < 20
+               MOVE 'N' TO WS-MAX-N-VALID
+               PERFORM WRITE-BADMAXN-DIAGNOSTIC
+           END-IF.
+
+       WRITE-BADMAXN-DIAGNOSTIC.
+           OPEN EXTEND DIAG-FILE
+           IF WS-DIAG-STATUS = '35'
+               OPEN OUTPUT DIAG-FILE
+           END-IF
+           MOVE SPACE TO DIAG-SEP-1
+           MOVE SPACE TO DIAG-SEP-2
+           MOVE SPACE TO DIAG-SEP-3
+           MOVE SPACE TO DIAG-SEP-4
+           MOVE 'BADMAXN' TO DIAG-TYPE
+           COMPUTE DIAG-EPSILON ROUNDED = EPSILON
+           MOVE WS-MAX-N TO DIAG-N
+           MOVE 0.0 TO DIAG-DISCREPANCY
+           MOVE 'MAX-N too small to converge; run rejected'
+               TO DIAG-MESSAGE
+           WRITE DIAG-RECORD
+           CLOSE DIAG-FILE.
+
+      *> EULERCLC hit MAX-N before FUNCTION ABS(E - E0) dropped below
+      *> EPSILON: E is a truncated partial sum, not a converged value,
+      *> so it must be flagged rather than handed downstream looking
+      *> like any other result.
+       WRITE-TRUNCATED-DIAGNOSTIC.
+           OPEN EXTEND DIAG-FILE
+           IF WS-DIAG-STATUS = '35'
+               OPEN OUTPUT DIAG-FILE
+           END-IF
+           MOVE SPACE TO DIAG-SEP-1
+           MOVE SPACE TO DIAG-SEP-2
+           MOVE SPACE TO DIAG-SEP-3
+           MOVE SPACE TO DIAG-SEP-4
+           MOVE 'TRUNC' TO DIAG-TYPE
+           COMPUTE DIAG-EPSILON ROUNDED = EPSILON
+           MOVE N TO DIAG-N
+           MOVE 0.0 TO DIAG-DISCREPANCY
+           MOVE 'Did not converge within MAX-N terms; run rejected'
+               TO DIAG-MESSAGE
+           WRITE DIAG-RECORD
+           CLOSE DIAG-FILE.
+
+      *> EULERLIM hit WS-LIM-MAX-N before its own delta-based stopping
+      *> rule converged: WS-LIM-E is a truncated partial value, not a
+      *> usable cross-check, so it is flagged instead of silently
+      *> compared against E in RECONCILE-METHODS.
+       WRITE-LIM-TRUNCATED-DIAGNOSTIC.
+           OPEN EXTEND DIAG-FILE
+           IF WS-DIAG-STATUS = '35'
+               OPEN OUTPUT DIAG-FILE
+           END-IF
+           MOVE SPACE TO DIAG-SEP-1
+           MOVE SPACE TO DIAG-SEP-2
+           MOVE SPACE TO DIAG-SEP-3
+           MOVE SPACE TO DIAG-SEP-4
+           MOVE 'LIMTRUNC' TO DIAG-TYPE
+           COMPUTE DIAG-EPSILON ROUNDED = EPSILON
+           MOVE WS-LIM-N TO DIAG-N
+           MOVE 0.0 TO DIAG-DISCREPANCY
+           MOVE 'EULERLIM did not converge; reconciliation skipped'
+               TO DIAG-MESSAGE
+           WRITE DIAG-RECORD
+           CLOSE DIAG-FILE.
+
+      *> Read EPSILON/MAX-N/RECON-THRESHOLD from the parameter card if
+      *> operations supplied one; otherwise keep the WORKING-STORAGE
+      *> defaults. Each field is independently optional, so a card
+      *> that only wants to override one of the three can leave the
+      *> others blank. FUNCTION NUMVAL-F (not NUMVAL) is required here
+      *> because PARM-EPSILON is normally punched in the "1.0E-15"
+      *> scientific-notation style the backlog itself uses as an
+      *> example - NUMVAL does not parse an exponent and silently
+      *> returns garbage for it.
+       INITIALIZE-PARAMETERS.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = '00'
+               READ PARM-FILE
+                   NOT AT END
+                       IF PARM-EPSILON NOT = SPACE
+                           COMPUTE EPSILON =
+                               FUNCTION NUMVAL-F(PARM-EPSILON)
+                       END-IF
+                       IF PARM-MAX-N NOT = 0
+                           MOVE PARM-MAX-N TO WS-MAX-N
+                       END-IF
+                       IF PARM-RECON-THRESHOLD NOT = SPACE
+                           COMPUTE WS-RECON-THRESHOLD =
+                               FUNCTION NUMVAL-F(PARM-RECON-THRESHOLD)
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+      *> The Taylor series and the limit definition should converge to
+      *> the same value; if they disagree by more than the reconcile
+      *> threshold, something is wrong with one of the two methods (or
+      *> the tolerance is too loose for the limit method to settle),
+      *> and ops needs a diagnostic record rather than a silent pick.
+       RECONCILE-METHODS.
+           COMPUTE WS-DISCREPANCY ROUNDED = FUNCTION ABS(E - WS-LIM-E)
+           IF WS-DISCREPANCY > WS-RECON-THRESHOLD
+               PERFORM WRITE-RECON-DIAGNOSTIC
+           END-IF.
+
+       WRITE-RECON-DIAGNOSTIC.
+           OPEN EXTEND DIAG-FILE
+           IF WS-DIAG-STATUS = '35'
+               OPEN OUTPUT DIAG-FILE
+           END-IF
+           MOVE SPACE TO DIAG-SEP-1
+           MOVE SPACE TO DIAG-SEP-2
+           MOVE SPACE TO DIAG-SEP-3
+           MOVE SPACE TO DIAG-SEP-4
+           MOVE 'RECON' TO DIAG-TYPE
+           COMPUTE DIAG-EPSILON ROUNDED = EPSILON
+           MOVE N TO DIAG-N
+           COMPUTE DIAG-DISCREPANCY ROUNDED = WS-DISCREPANCY
+           MOVE 'Taylor/limit e discrepancy exceeds threshold'
+               TO DIAG-MESSAGE
+           WRITE DIAG-RECORD
+           CLOSE DIAG-FILE.
+
+      *> One line per run: EPSILON, terminal N, and RESULT-VALUE, so a
+      *> downstream batch program can read e off a dataset instead of
+      *> parsing sysout.
+       WRITE-RESULT-RECORD.
+           OPEN EXTEND RESULT-FILE
+           IF WS-RSLT-STATUS = '35'
+               OPEN OUTPUT RESULT-FILE
+           END-IF
+           MOVE SPACE TO RSLT-SEP-1
+           MOVE SPACE TO RSLT-SEP-2
+           COMPUTE RSLT-EPSILON ROUNDED = EPSILON
+           MOVE N TO RSLT-N
+           MOVE E TO RSLT-VALUE
+           WRITE RESULT-OUT-RECORD
+           CLOSE RESULT-FILE.
