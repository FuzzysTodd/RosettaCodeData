@@ -0,0 +1,63 @@
+       >>SOURCE FORMAT IS FIXED
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EULERLIM.
+      *> Companion calculation for EULER: approximates e via the
+      *> (1 + 1/n)^n limit definition instead of the Taylor series,
+      *> so MAIN SECTION can cross-check the two methods against
+      *> each other (req 004) before trusting either RESULT-VALUE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 N USAGE UNSIGNED-INT.
+           01 LIM-E USAGE COMPUTATIONAL-2.
+           01 LIM-E0 USAGE COMPUTATIONAL-2.
+           01 POW-BASE USAGE COMPUTATIONAL-2.
+           01 POW-RESULT USAGE COMPUTATIONAL-2.
+           01 POW-EXP USAGE UNSIGNED-INT.
+           01 POW-REMAINDER USAGE UNSIGNED-INT.
+       LINKAGE SECTION.
+           01 LS-PARM-EPSILON USAGE COMPUTATIONAL-2.
+           01 LS-PARM-MAX-N USAGE UNSIGNED-INT.
+           01 LS-RESULT-N USAGE UNSIGNED-INT.
+           01 LS-RESULT-E USAGE COMPUTATIONAL-2.
+           01 LS-RESULT-STATUS PIC XX.
+       PROCEDURE DIVISION USING LS-PARM-EPSILON LS-PARM-MAX-N
+               LS-RESULT-N LS-RESULT-E LS-RESULT-STATUS.
+       MAIN SECTION.
+           MOVE 1 TO N
+           MOVE 0.0 TO LIM-E0
+           PERFORM COMPUTE-LIMIT-TERM
+           MOVE '00' TO LS-RESULT-STATUS
+           PERFORM UNTIL FUNCTION ABS(LIM-E - LIM-E0) < LS-PARM-EPSILON
+               ADD 1 TO N
+               MOVE LIM-E TO LIM-E0
+               PERFORM COMPUTE-LIMIT-TERM
+               IF N >= LS-PARM-MAX-N
+                   MOVE '04' TO LS-RESULT-STATUS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           MOVE N TO LS-RESULT-N
+           MOVE LIM-E TO LS-RESULT-E
+           GOBACK.
+
+      *> LIM-E = (1 + 1/N) ** N via exponentiation by squaring, O(log N)
+      *> multiplications. The ** operator evaluates a non-integer base
+      *> by repeated multiplication (O(N) per call), which makes an
+      *> N-term loop O(N**2) — intolerably slow once N climbs into the
+      *> millions chasing a tight EPSILON, so we do the squaring here
+      *> instead of leaning on **.
+       COMPUTE-LIMIT-TERM.
+           COMPUTE POW-BASE = 1 + (1 / N)
+           MOVE 1.0 TO POW-RESULT
+           MOVE N TO POW-EXP
+           PERFORM UNTIL POW-EXP = 0
+               DIVIDE POW-EXP BY 2 GIVING POW-EXP
+                   REMAINDER POW-REMAINDER
+               IF POW-REMAINDER = 1
+                   COMPUTE POW-RESULT = POW-RESULT * POW-BASE
+               END-IF
+               IF POW-EXP NOT = 0
+                   COMPUTE POW-BASE = POW-BASE * POW-BASE
+               END-IF
+           END-PERFORM
+           MOVE POW-RESULT TO LIM-E.
