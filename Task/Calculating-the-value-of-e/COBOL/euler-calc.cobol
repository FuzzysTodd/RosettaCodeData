@@ -0,0 +1,191 @@
+       >>SOURCE FORMAT IS FIXED
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EULERCLC.
+      *> Shared Taylor-series convergence logic for EULER and
+      *> EULERDRV: 1/0! + 1/1! + 1/2! + ... until the delta between
+      *> successive partial sums drops below the caller's EPSILON.
+      *> Pulled out of EULER's MAIN SECTION so the batch driver can
+      *> run the same logic per tolerance without duplicating it.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRACE-FILE ASSIGN TO "EULTRACE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRACE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "EULCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT DIAG-FILE ASSIGN TO "EULDIAG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DIAG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRACE-FILE.
+       COPY "eultrace.cpy".
+       FD  CHECKPOINT-FILE.
+       COPY "eulckpt.cpy".
+       FD  DIAG-FILE.
+       COPY "euldiag.cpy".
+       WORKING-STORAGE SECTION.
+           01 FACT USAGE BINARY-DOUBLE UNSIGNED.
+           01 N USAGE UNSIGNED-INT.
+           01 E USAGE COMPUTATIONAL-2.
+           01 E0 USAGE COMPUTATIONAL-2.
+           01 WS-TRACE-STATUS PIC XX.
+           01 WS-CKPT-STATUS PIC XX.
+           01 WS-DIAG-STATUS PIC XX.
+           01 WS-OVERFLOW-FLAG PIC X VALUE 'N'.
+           01 WS-CKPT-COUNTER USAGE UNSIGNED-INT VALUE 0.
+      *> FACT overflows BINARY-DOUBLE UNSIGNED around N=20 (req 002),
+      *> so a Taylor-series run never gets anywhere near a four- or
+      *> five-digit iteration count; the interval is tuned to that
+      *> practical range rather than to the six- and seven-digit
+      *> iteration counts the limit method (EULERLIM) runs to.
+           01 WS-CKPT-INTERVAL USAGE UNSIGNED-INT VALUE 5.
+       LINKAGE SECTION.
+           01 LS-PARM-EPSILON USAGE COMPUTATIONAL-2.
+           01 LS-PARM-MAX-N USAGE UNSIGNED-INT.
+           01 LS-TRACE-FLAG PIC X.
+           01 LS-CHECKPOINT-FLAG PIC X.
+           01 LS-RESULT-N USAGE UNSIGNED-INT.
+           01 LS-RESULT-FACT USAGE BINARY-DOUBLE UNSIGNED.
+           01 LS-RESULT-E USAGE COMPUTATIONAL-2.
+           01 LS-RESULT-STATUS PIC XX.
+       PROCEDURE DIVISION USING LS-PARM-EPSILON LS-PARM-MAX-N
+               LS-TRACE-FLAG LS-CHECKPOINT-FLAG LS-RESULT-N
+               LS-RESULT-FACT LS-RESULT-E LS-RESULT-STATUS.
+       MAIN SECTION.
+           PERFORM INITIALIZE-CALC
+           PERFORM LOAD-CHECKPOINT
+           PERFORM OPEN-TRACE
+           PERFORM CONVERGE-LOOP
+           PERFORM CLOSE-TRACE
+           IF LS-CHECKPOINT-FLAG = 'Y' AND LS-RESULT-STATUS = '00'
+               PERFORM CLEAR-CHECKPOINT
+           END-IF
+           PERFORM FINALIZE-RESULT
+           GOBACK.
+
+       INITIALIZE-CALC.
+           MOVE 1 TO FACT
+           MOVE 2.0 TO E
+           MOVE 0.0 TO E0
+           MOVE 1 TO N
+           MOVE 'N' TO WS-OVERFLOW-FLAG
+           MOVE '00' TO LS-RESULT-STATUS.
+
+      *> If a checkpoint from a prior, interrupted run exists, pick
+      *> up the loop where it left off instead of from N=2.
+       LOAD-CHECKPOINT.
+           IF LS-CHECKPOINT-FLAG = 'Y'
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CKPT-STATUS = '00'
+                   READ CHECKPOINT-FILE
+                       NOT AT END
+                           MOVE CKPT-N TO N
+                           COMPUTE FACT = CKPT-FACT
+                           MOVE CKPT-E0 TO E0
+                           MOVE CKPT-E TO E
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-IF.
+
+       OPEN-TRACE.
+           IF LS-TRACE-FLAG = 'Y'
+               OPEN EXTEND TRACE-FILE
+               IF WS-TRACE-STATUS = '35'
+                   OPEN OUTPUT TRACE-FILE
+               END-IF
+               MOVE SPACE TO TRACE-SEP-1
+               MOVE SPACE TO TRACE-SEP-2
+               MOVE SPACE TO TRACE-SEP-3
+           END-IF.
+
+       CLOSE-TRACE.
+           IF LS-TRACE-FLAG = 'Y'
+               CLOSE TRACE-FILE
+           END-IF.
+
+       CONVERGE-LOOP.
+           PERFORM UNTIL FUNCTION ABS(E - E0) < LS-PARM-EPSILON
+               ADD 1 TO N
+               MOVE E TO E0
+               COMPUTE FACT = FACT * N
+                   ON SIZE ERROR
+                       MOVE 'Y' TO WS-OVERFLOW-FLAG
+                       PERFORM WRITE-OVERFLOW-DIAGNOSTIC
+               END-COMPUTE
+               IF WS-OVERFLOW-FLAG = 'Y'
+                   MOVE '02' TO LS-RESULT-STATUS
+                   EXIT PERFORM
+               END-IF
+               COMPUTE E = E + 1.0 / FACT
+               IF LS-TRACE-FLAG = 'Y'
+                   PERFORM WRITE-TRACE-RECORD
+               END-IF
+               IF LS-CHECKPOINT-FLAG = 'Y'
+                   ADD 1 TO WS-CKPT-COUNTER
+                   IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+                       PERFORM WRITE-CHECKPOINT
+                       MOVE 0 TO WS-CKPT-COUNTER
+                   END-IF
+               END-IF
+               IF N >= LS-PARM-MAX-N
+                   MOVE '04' TO LS-RESULT-STATUS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       WRITE-TRACE-RECORD.
+           MOVE N TO TRACE-N
+           MOVE FACT TO TRACE-FACT
+           MOVE E TO TRACE-E
+           COMPUTE TRACE-DELTA = FUNCTION ABS(E - E0)
+           WRITE TRACE-RECORD.
+
+      *> FACT has overflowed BINARY-DOUBLE UNSIGNED: stop the loop
+      *> cleanly and leave a diagnostic record rather than letting
+      *> the COMPUTE wrap silently or abend.
+       WRITE-OVERFLOW-DIAGNOSTIC.
+           OPEN EXTEND DIAG-FILE
+           IF WS-DIAG-STATUS = '35'
+               OPEN OUTPUT DIAG-FILE
+           END-IF
+           MOVE SPACE TO DIAG-SEP-1
+           MOVE SPACE TO DIAG-SEP-2
+           MOVE SPACE TO DIAG-SEP-3
+           MOVE SPACE TO DIAG-SEP-4
+           MOVE 'OVERFLOW' TO DIAG-TYPE
+           COMPUTE DIAG-EPSILON ROUNDED = LS-PARM-EPSILON
+           MOVE N TO DIAG-N
+           MOVE 0.0 TO DIAG-DISCREPANCY
+           MOVE 'FACT overflowed BINARY-DOUBLE UNSIGNED' TO DIAG-MESSAGE
+           WRITE DIAG-RECORD
+           CLOSE DIAG-FILE.
+
+      *> Periodic restart checkpoint: overwrite with the latest loop
+      *> state every WS-CKPT-INTERVAL terms.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACE TO CKPT-SEP-1
+           MOVE SPACE TO CKPT-SEP-2
+           MOVE SPACE TO CKPT-SEP-3
+           MOVE N TO CKPT-N
+           MOVE FACT TO CKPT-FACT
+           MOVE E0 TO CKPT-E0
+           MOVE E TO CKPT-E
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *> A converged run has nothing left to resume from; truncate the
+      *> checkpoint so the next run starts at N=2 instead of replaying
+      *> a finished loop's final state.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       FINALIZE-RESULT.
+           MOVE N TO LS-RESULT-N
+           MOVE FACT TO LS-RESULT-FACT
+           MOVE E TO LS-RESULT-E.
